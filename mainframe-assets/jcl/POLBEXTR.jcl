@@ -0,0 +1,42 @@
+//POLBEXTR JOB (ACCTNO),'EXTRACTO POLIZAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXTRACTO NOCTURNO DE LA TABLA/FICHERO POLIZAS PARA REPORTING
+//* ESTATUTARIO Y SUBMISIONES DE REASEGURO.
+//*
+//* REINICIO: SI EL PASO TERMINA ANORMALMENTE, CAMBIAR EL SET
+//* REINICIO DE ABAJO A 'S' Y RESOMETER. ESE UNICO FLAG CONTROLA A
+//* LA VEZ EL PARM DEL PROGRAMA Y EL DD EXTRACTO, QUE EN REINICIO
+//* REABRE LA MISMA GENERACION (+0) EN DISP=MOD EN VEZ DE CATALOGAR
+//* UNA GENERACION NUEVA (+1) VACIA -- ASI NO QUEDAN LAS DOS TARJETAS
+//* DESINCRONIZADAS POR OLVIDAR CAMBIAR UNA DE LAS DOS A MANO. EL
+//* JOB CONTINUA DESDE EL ULTIMO CHECKPOINT (CHECKPT DD) EN VEZ DE
+//* VOLVER A EMPEZAR.
+//*--------------------------------------------------------------*
+//        SET REINICIO='N'
+// IF (REINICIO = 'S') THEN
+//PASO010R EXEC PGM=POLBEXTR,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.POLIZAS.LOADLIB,DISP=SHR
+//POLIZAS  DD   DSN=PROD.POLIZAS.MAESTRO,DISP=SHR
+//EXTRACTO DD   DSN=PROD.POLIZAS.EXTRACTO(0),DISP=MOD
+//WKEXTRAC DD   DSN=&&WKEXTRAC,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41)
+//CHECKPT  DD   DSN=PROD.POLBEXTR.CHECKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+// ELSE
+//PASO010  EXEC PGM=POLBEXTR,PARM=''
+//STEPLIB  DD   DSN=PROD.POLIZAS.LOADLIB,DISP=SHR
+//POLIZAS  DD   DSN=PROD.POLIZAS.MAESTRO,DISP=SHR
+//EXTRACTO DD   DSN=PROD.POLIZAS.EXTRACTO(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41)
+//WKEXTRAC DD   DSN=&&WKEXTRAC,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41)
+//CHECKPT  DD   DSN=PROD.POLBEXTR.CHECKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+// ENDIF
