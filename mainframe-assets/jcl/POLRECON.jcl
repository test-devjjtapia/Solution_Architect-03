@@ -0,0 +1,47 @@
+//POLRECON JOB (ACCTNO),'CONCILIACION POLIZAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CONCILIACION NOCTURNA ENTRE EL MAESTRO DE POLIZAS Y EL
+//* EXTRACTO DE FACTURACION DE PRIMAS. PRODUCE UN REPORTE DE
+//* EXCEPCIONES PARA REVISION DEL AREA DE SUSCRIPCION.
+//* AMBOS FICHEROS DE ENTRADA DEBEN VENIR ORDENADOS ASCENDENTE
+//* POR POLIZA-ID.
+//*
+//* REINICIO: SI EL PASO TERMINA ANORMALMENTE, CAMBIAR EL SET
+//* REINICIO DE ABAJO A 'S' Y RESOMETER. ESE UNICO FLAG CONTROLA A
+//* LA VEZ EL PARM DEL PROGRAMA Y EL DD EXCEPCIO, QUE EN REINICIO
+//* REABRE LA MISMA GENERACION (+0) EN DISP=MOD EN VEZ DE CATALOGAR
+//* UNA GENERACION NUEVA (+1) VACIA -- ASI NO QUEDAN LAS DOS TARJETAS
+//* DESINCRONIZADAS POR OLVIDAR CAMBIAR UNA DE LAS DOS A MANO. EL
+//* JOB CONTINUA DESDE EL ULTIMO CHECKPOINT (CHECKPT DD) EN VEZ DE
+//* VOLVER A EMPEZAR.
+//*--------------------------------------------------------------*
+//        SET REINICIO='N'
+// IF (REINICIO = 'S') THEN
+//PASO010R EXEC PGM=POLRECON,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.POLIZAS.LOADLIB,DISP=SHR
+//POLIZAS  DD   DSN=PROD.POLIZAS.MAESTRO,DISP=SHR
+//FACTURAS DD   DSN=PROD.FACTURACION.EXTRACTO,DISP=SHR
+//EXCEPCIO DD   DSN=PROD.POLRECON.EXCEPCIONES(0),DISP=MOD
+//WKEXCEPC DD   DSN=&&WKEXCEPC,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53)
+//CHECKPT  DD   DSN=PROD.POLRECON.CHECKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+// ELSE
+//PASO010  EXEC PGM=POLRECON,PARM=''
+//STEPLIB  DD   DSN=PROD.POLIZAS.LOADLIB,DISP=SHR
+//POLIZAS  DD   DSN=PROD.POLIZAS.MAESTRO,DISP=SHR
+//FACTURAS DD   DSN=PROD.FACTURACION.EXTRACTO,DISP=SHR
+//EXCEPCIO DD   DSN=PROD.POLRECON.EXCEPCIONES(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53)
+//WKEXCEPC DD   DSN=&&WKEXCEPC,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53)
+//CHECKPT  DD   DSN=PROD.POLRECON.CHECKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+// ENDIF
