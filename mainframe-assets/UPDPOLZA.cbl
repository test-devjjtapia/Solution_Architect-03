@@ -0,0 +1,222 @@
+      ******************************************************************
+      * PROGRAMA CICS DE MANTENIMIENTO DE ESTADO DE POLIZA
+      * (ACTIVAR / CANCELAR / SUSPENDER / ENVIAR A REVISION DE
+      * SUSCRIPCION). SE EXPONDRIA COMO API REST A TRAVES DE
+      * Z/OS CONNECT, IGUAL QUE GETPOLZA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDPOLZA.
+       AUTHOR.     GEMINI ARCHITECT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-POLIZA-ID            PIC X(10).
+       01 WS-ESTADO-ACTUAL        PIC X(10).
+       01 WS-ABSTIME              PIC S9(15) COMP-3.
+
+       01 WS-FLAGS.
+          05 WS-POLIZA-ENCONTRADA    PIC X(01).
+             88 WS-POLIZA-SI-ENCONTRADA  VALUE 'S'.
+             88 WS-POLIZA-NO-ENCONTRADA  VALUE 'N'.
+          05 WS-TRANSICION-VALIDA    PIC X(01).
+             88 WS-TRANSICION-ES-VALIDA  VALUE 'S'.
+             88 WS-TRANSICION-NO-VALIDA  VALUE 'N'.
+
+       COPY WS-VALPOLID.
+       COPY EVTREC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY POLIZAS.
+
+       LINKAGE SECTION.
+       COPY CA-UPDPOLZA.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *      LOGICA PRINCIPAL
+      ******************************************************************
+      *    EL LLAMADOR PUEDE ENVIAR UNA COMMAREA MAS CORTA QUE EL
+      *    LAYOUT ACTUAL. SE COMPRUEBA EIBCALEN ANTES DE TOCAR
+      *    CUALQUIER CAMPO PARA EVITAR UNA VIOLACION DE ALMACENAMIENTO
+      *    (ASRA) AL LEER O ESCRIBIR MAS ALLA DE LO QUE EL LLAMADOR
+      *    REALMENTE RESERVO.
+           IF EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
+
+           MOVE CA-POLIZA-ID TO WS-POLIZA-ID.
+           SET CA-RC-OK TO TRUE.
+           SET CA-RSN-NINGUNO TO TRUE.
+           MOVE SPACES TO CA-ESTADO-ANTERIOR.
+
+           PERFORM 2000-VALIDAR-POLIZA-ID.
+
+           IF WS-POLIZA-ES-VALIDA
+               PERFORM 2500-VALIDAR-ESTADO-SOLICITADO
+               IF CA-RC-OK
+                   PERFORM 3000-LEER-POLIZA-ACTUAL
+                   IF WS-POLIZA-SI-ENCONTRADA
+                       PERFORM 4000-VALIDAR-TRANSICION
+                       IF WS-TRANSICION-ES-VALIDA
+                           PERFORM 5000-ACTUALIZAR-POLIZA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    ---------------------------------------------------------
+      *    LA RESPUESTA SE DEVUELVE EN DFHCOMMAREA (LAYOUT CA-UPDPOLZA),
+      *    QUE CICS PROPAGA AL PROGRAMA LLAMADOR (Z/OS CONNECT) AL
+      *    VOLVER.
+      *    ---------------------------------------------------------
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      ******************************************************************
+      * 2000-VALIDAR-POLIZA-ID / 2100-VALIDAR-DIGITO-CONTROL
+      * COMPARTIDOS CON GETPOLZA.
+      ******************************************************************
+       COPY PR-VALPOLID.
+
+      ******************************************************************
+      * 2500-VALIDAR-ESTADO-SOLICITADO
+      * CONFIRMA QUE CA-ESTADO-SOLICITADO SEA UN ESTADO DESTINO VALIDO
+      * PARA ESTA TRANSACCION (VENCIDA QUEDA FUERA, SOLO LA APLICA EL
+      * PROCESO BATCH DE MORA).
+      ******************************************************************
+       2500-VALIDAR-ESTADO-SOLICITADO.
+           IF NOT CA-EST-SOL-VALIDO
+               SET CA-RC-DATOS-INVALIDOS TO TRUE
+               SET CA-RSN-ESTADO-DESCONOCIDO TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 3000-LEER-POLIZA-ACTUAL
+      * LEE EL ESTADO ACTUAL DE LA POLIZA CON BLOQUEO (FOR UPDATE)
+      * PARA LA ACTUALIZACION POSTERIOR.
+      ******************************************************************
+       3000-LEER-POLIZA-ACTUAL.
+           SET WS-POLIZA-NO-ENCONTRADA TO TRUE.
+
+           EXEC SQL
+                SELECT ESTADO_POLIZA
+                  INTO :ESTADO-POLIZA
+                  FROM POLIZAS
+                 WHERE POLIZA_ID = :WS-POLIZA-ID
+                   FOR UPDATE OF ESTADO_POLIZA
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-POLIZA-SI-ENCONTRADA TO TRUE
+                   MOVE ESTADO-POLIZA TO WS-ESTADO-ACTUAL
+                   MOVE ESTADO-POLIZA TO CA-ESTADO-ANTERIOR
+               WHEN 100
+                   SET CA-RC-NO-ENCONTRADA TO TRUE
+                   SET CA-RSN-NO-ENCONTRADA TO TRUE
+               WHEN OTHER
+                   SET CA-RC-ERROR-BD TO TRUE
+                   SET CA-RSN-ERROR-BD TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * 4000-VALIDAR-TRANSICION
+      * APLICA LAS REGLAS DE NEGOCIO DEL CICLO DE VIDA DE LA POLIZA.
+      * UNA POLIZA VENCIDA SOLO PUEDE PASAR A REVISION (SUSCRIPCION)
+      * O A CANCELADA; NO PUEDE REACTIVARSE DIRECTAMENTE. CANCELADA
+      * ES UN ESTADO TERMINAL.
+      ******************************************************************
+       4000-VALIDAR-TRANSICION.
+           SET WS-TRANSICION-NO-VALIDA TO TRUE.
+
+           EVALUATE TRUE
+               WHEN WS-ESTADO-ACTUAL = 'ACTIVA'
+                   IF CA-EST-SOL-CANCELADA OR CA-EST-SOL-SUSPENDIDA
+                       SET WS-TRANSICION-ES-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-ESTADO-ACTUAL = 'SUSPENDIDA'
+                   IF CA-EST-SOL-ACTIVA OR CA-EST-SOL-CANCELADA
+                       SET WS-TRANSICION-ES-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-ESTADO-ACTUAL = 'VENCIDA'
+                   IF CA-EST-SOL-REVISION OR CA-EST-SOL-CANCELADA
+                       SET WS-TRANSICION-ES-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-ESTADO-ACTUAL = 'REVISION'
+                   IF CA-EST-SOL-ACTIVA OR CA-EST-SOL-CANCELADA
+                       SET WS-TRANSICION-ES-VALIDA TO TRUE
+                   END-IF
+               WHEN WS-ESTADO-ACTUAL = 'CANCELADA'
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF WS-TRANSICION-NO-VALIDA
+               SET CA-RC-TRANSICION-INVALIDA TO TRUE
+               SET CA-RSN-TRANSICION-NO-PERMITIDA TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 5000-ACTUALIZAR-POLIZA
+      * GRABA EL NUEVO ESTADO EN DB2 BAJO CONTROL DE COMMIT: SYNCPOINT
+      * SI LA ACTUALIZACION TIENE EXITO, ROLLBACK EN CASO CONTRARIO.
+      ******************************************************************
+       5000-ACTUALIZAR-POLIZA.
+           EXEC SQL
+                UPDATE POLIZAS
+                   SET ESTADO_POLIZA = :CA-ESTADO-SOLICITADO
+                 WHERE POLIZA_ID = :WS-POLIZA-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC CICS SYNCPOINT END-EXEC
+                   SET CA-RC-OK TO TRUE
+                   SET CA-RSN-NINGUNO TO TRUE
+                   IF CA-EST-SOL-CANCELADA
+                       PERFORM 6000-PUBLICAR-EVENTO
+                   END-IF
+               WHEN OTHER
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   SET CA-RC-ERROR-BD TO TRUE
+                   SET CA-RSN-ERROR-BD TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * 6000-PUBLICAR-EVENTO
+      * PUBLICA UN EVENTO DE CAMBIO DE ESTADO A LA TD QUEUE EVTQ PARA
+      * LOS SISTEMAS RIO ABAJO (REASEGURO, CONTABILIDAD, CRM) CUANDO
+      * LA POLIZA PASA A CANCELADA. EL PASO A VENCIDA (LAPSED) LO
+      * PUBLICA EL PROCESO BATCH DE MORA QUE LO APLICA, REUTILIZANDO
+      * EL MISMO EVTREC.
+      ******************************************************************
+       6000-PUBLICAR-EVENTO.
+           EXEC CICS ASSIGN
+                USERID(EVT-USERID)
+           END-EXEC.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(EVT-FECHA)
+                TIME(EVT-HORA)
+           END-EXEC.
+
+           MOVE WS-POLIZA-ID        TO EVT-POLIZA-ID.
+           MOVE CA-ESTADO-ANTERIOR  TO EVT-ESTADO-ANTERIOR.
+           MOVE CA-ESTADO-SOLICITADO TO EVT-ESTADO-NUEVO.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('EVTQ')
+                FROM(WS-REG-EVENTO)
+                LENGTH(LENGTH OF WS-REG-EVENTO)
+           END-EXEC.
