@@ -0,0 +1,340 @@
+      ******************************************************************
+      * PROGRAMA BATCH - EXTRACTO NOCTURNO DE POLIZAS
+      * LEE EL FICHERO POLIZAS COMPLETO Y PRODUCE UN EXTRACTO DE
+      * FORMATO FIJO (POLIZA, ESTADO, PRODUCTO, PRIMA) PARA REPORTING
+      * ESTATUTARIO Y SUBMISIONES DE REASEGURO.
+      *
+      * SOPORTA REINICIO: SI SE INVOCA CON PARM='RESTART', LEE EL
+      * ULTIMO CHECKPOINT, SALTA LOS REGISTROS DE POLIZAS YA
+      * PROCESADOS Y CONTINUA ANADIENDO AL EXTRACTO EXISTENTE EN VEZ
+      * DE EMPEZAR DE CERO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLBEXTR.
+       AUTHOR.     GEMINI ARCHITECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLIZAS-FILE ASSIGN TO POLIZAS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLIZAS-STATUS.
+
+           SELECT EXTRACTO-FILE ASSIGN TO EXTRACTO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACTO-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT WORK-EXTRACTO-FILE ASSIGN TO WKEXTRAC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLIZAS-FILE
+           RECORDING MODE IS F.
+       COPY POLIZAS-REC.
+
+       FD  EXTRACTO-FILE
+           RECORDING MODE IS F.
+       COPY POLBEXTR-REC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CKPTREC.
+
+      *    COPIA DE TRABAJO DE EXTRACTO-FILE, DEL MISMO TAMANO DE
+      *    REGISTRO, USADA SOLO EN REINICIO PARA DESCARTAR CUALQUIER
+      *    REGISTRO ESCRITO DESPUES DEL ULTIMO CHECKPOINT (VER
+      *    1300-TRUNCAR-SALIDA).
+       FD  WORK-EXTRACTO-FILE
+           RECORDING MODE IS F.
+       01 WRK-EXT-REGISTRO            PIC X(41).
+
+       WORKING-STORAGE SECTION.
+       01 WS-POLIZAS-STATUS       PIC X(02).
+          88 WS-POLIZAS-OK            VALUE '00'.
+       01 WS-EXTRACTO-STATUS      PIC X(02).
+          88 WS-EXTRACTO-OK           VALUE '00'.
+       01 WS-CHECKPT-STATUS       PIC X(02).
+          88 WS-CHECKPT-OK            VALUE '00'.
+       01 WS-WORK-STATUS          PIC X(02).
+          88 WS-WORK-OK               VALUE '00'.
+
+       01 WS-INDICADORES.
+          05 WS-FIN-POLIZAS          PIC X(01).
+             88 WS-HAY-FIN-POLIZAS       VALUE 'S'.
+             88 WS-NO-HAY-FIN-POLIZAS    VALUE 'N'.
+          05 WS-INDICADOR-REINICIO   PIC X(01).
+             88 WS-ES-REINICIO           VALUE 'S'.
+             88 WS-NO-ES-REINICIO        VALUE 'N'.
+          05 WS-FIN-COPIA            PIC X(01).
+             88 WS-HAY-FIN-COPIA         VALUE 'S'.
+             88 WS-NO-HAY-FIN-COPIA      VALUE 'N'.
+
+       01 WS-CONTADORES.
+          05 WS-LEIDOS               PIC 9(09) COMP.
+          05 WS-EXTRAIDOS            PIC 9(09) COMP.
+          05 WS-REGISTROS-A-SALTAR   PIC 9(09) COMP.
+          05 WS-CONTADOR-SALTO       PIC 9(09) COMP.
+          05 WS-DESDE-CHECKPOINT     PIC 9(09) COMP.
+          05 WS-CONTADOR-COPIA       PIC 9(09) COMP.
+
+       01 WS-INTERVALO-CHECKPOINT    PIC 9(09) COMP VALUE 1000.
+
+       LINKAGE SECTION.
+       01 WS-PARM-ENTRADA.
+          05 WS-PARM-LONGITUD     PIC S9(04) COMP.
+          05 WS-PARM-VALOR        PIC X(08).
+
+       PROCEDURE DIVISION USING WS-PARM-ENTRADA.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESAR-POLIZAS UNTIL WS-HAY-FIN-POLIZAS.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIAR
+      ******************************************************************
+       1000-INICIAR.
+           SET WS-NO-HAY-FIN-POLIZAS TO TRUE.
+           SET WS-NO-ES-REINICIO TO TRUE.
+           MOVE ZERO TO WS-LEIDOS WS-EXTRAIDOS WS-DESDE-CHECKPOINT.
+
+           IF WS-PARM-LONGITUD > 0
+               IF WS-PARM-VALOR(1:7) = 'RESTART'
+                   SET WS-ES-REINICIO TO TRUE
+               END-IF
+           END-IF.
+
+           OPEN INPUT POLIZAS-FILE.
+           IF NOT WS-POLIZAS-OK
+               DISPLAY 'POLBEXTR: ERROR AL ABRIR POLIZAS, STATUS='
+                   WS-POLIZAS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-ES-REINICIO
+               PERFORM 1100-RECUPERAR-CHECKPOINT
+               PERFORM 1200-SALTAR-PROCESADOS
+               PERFORM 1300-TRUNCAR-SALIDA
+               OPEN EXTEND EXTRACTO-FILE
+           ELSE
+               OPEN OUTPUT EXTRACTO-FILE
+           END-IF.
+
+           IF NOT WS-EXTRACTO-OK
+               DISPLAY 'POLBEXTR: ERROR AL ABRIR EXTRACTO, STATUS='
+                   WS-EXTRACTO-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LEER-POLIZA.
+
+      ******************************************************************
+      * 1100-RECUPERAR-CHECKPOINT
+      * LEE EL ULTIMO CHECKPOINT GRABADO EN LA EJECUCION ANTERIOR PARA
+      * SABER CUANTOS REGISTROS DE POLIZAS YA SE PROCESARON.
+      ******************************************************************
+       1100-RECUPERAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT WS-CHECKPT-OK
+               DISPLAY 'POLBEXTR: REINICIO SOLICITADO PERO NO HAY '
+                   'CHECKPOINT, STATUS=' WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ CHECKPOINT-FILE.
+           IF WS-CHECKPT-OK
+               MOVE CKPT-REGISTROS-FICHERO1 TO WS-REGISTROS-A-SALTAR
+               MOVE CKPT-REGISTROS-FICHERO1 TO WS-DESDE-CHECKPOINT
+           ELSE
+               DISPLAY 'POLBEXTR: CHECKPOINT VACIO O ILEGIBLE, STATUS='
+                   WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 1200-SALTAR-PROCESADOS
+      * AVANZA EL FICHERO POLIZAS HASTA EL PUNTO DONDE SE QUEDO LA
+      * EJECUCION ANTERIOR, SIN REPROCESAR NI DUPLICAR REGISTROS EN
+      * EL EXTRACTO.
+      ******************************************************************
+       1200-SALTAR-PROCESADOS.
+           PERFORM WS-REGISTROS-A-SALTAR TIMES
+               ADD 1 TO WS-CONTADOR-SALTO
+               READ POLIZAS-FILE
+                   AT END
+                       DISPLAY 'POLBEXTR: CHECKPOINT POR DELANTE DEL '
+                           'FICHERO DE POLIZAS'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-READ
+           END-PERFORM.
+           MOVE WS-REGISTROS-A-SALTAR TO WS-LEIDOS.
+           MOVE WS-REGISTROS-A-SALTAR TO WS-EXTRAIDOS.
+
+      ******************************************************************
+      * 1300-TRUNCAR-SALIDA
+      * UN ABEND PUEDE HABER OCURRIDO DESPUES DE ESCRIBIR REGISTROS EN
+      * EXTRACTO-FILE PERO ANTES DEL SIGUIENTE CHECKPOINT, ASI QUE EL
+      * EXTRACTO PUEDE TENER MAS REGISTROS QUE LOS QUE EL CHECKPOINT
+      * RECONOCE (CKPT-REGISTROS-SALIDA). SE RECORTA EL EXTRACTO A
+      * ESE NUMERO DE REGISTROS ANTES DE REABRIRLO EN MODO EXTEND,
+      * PARA QUE NO QUEDEN REGISTROS DUPLICADOS AL REPROCESAR DESDE
+      * EL PUNTO DEL CHECKPOINT.
+      ******************************************************************
+       1300-TRUNCAR-SALIDA.
+           OPEN INPUT EXTRACTO-FILE.
+           IF NOT WS-EXTRACTO-OK
+               DISPLAY 'POLBEXTR: REINICIO SOLICITADO PERO EL '
+                   'EXTRACTO NO EXISTE, STATUS=' WS-EXTRACTO-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT WORK-EXTRACTO-FILE.
+           IF NOT WS-WORK-OK
+               DISPLAY 'POLBEXTR: ERROR AL ABRIR WKEXTRAC, STATUS='
+                   WS-WORK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE ZERO TO WS-CONTADOR-COPIA.
+           SET WS-NO-HAY-FIN-COPIA TO TRUE.
+           PERFORM UNTIL WS-CONTADOR-COPIA >= CKPT-REGISTROS-SALIDA
+                   OR WS-HAY-FIN-COPIA
+               READ EXTRACTO-FILE
+                   AT END
+                       SET WS-HAY-FIN-COPIA TO TRUE
+                   NOT AT END
+                       MOVE EXT-REGISTRO TO WRK-EXT-REGISTRO
+                       WRITE WRK-EXT-REGISTRO
+                       ADD 1 TO WS-CONTADOR-COPIA
+               END-READ
+           END-PERFORM.
+           CLOSE EXTRACTO-FILE.
+           CLOSE WORK-EXTRACTO-FILE.
+
+           OPEN INPUT WORK-EXTRACTO-FILE.
+           IF NOT WS-WORK-OK
+               DISPLAY 'POLBEXTR: ERROR AL REABRIR WKEXTRAC, STATUS='
+                   WS-WORK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXTRACTO-FILE.
+           IF NOT WS-EXTRACTO-OK
+               DISPLAY 'POLBEXTR: ERROR AL REABRIR EXTRACTO TRAS '
+                   'TRUNCAR, STATUS=' WS-EXTRACTO-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           SET WS-NO-HAY-FIN-COPIA TO TRUE.
+           PERFORM UNTIL WS-HAY-FIN-COPIA
+               READ WORK-EXTRACTO-FILE
+                   AT END
+                       SET WS-HAY-FIN-COPIA TO TRUE
+                   NOT AT END
+                       MOVE WRK-EXT-REGISTRO TO EXT-REGISTRO
+                       WRITE EXT-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE WORK-EXTRACTO-FILE.
+           CLOSE EXTRACTO-FILE.
+
+           MOVE WS-CONTADOR-COPIA TO WS-EXTRAIDOS.
+
+      ******************************************************************
+      * 2000-PROCESAR-POLIZAS
+      ******************************************************************
+       2000-PROCESAR-POLIZAS.
+           ADD 1 TO WS-LEIDOS.
+
+           MOVE PZ-POLIZA-ID      TO EXT-POLIZA-ID.
+           MOVE PZ-ESTADO-POLIZA  TO EXT-ESTADO-POLIZA.
+           MOVE PZ-TIPO-PRODUCTO  TO EXT-TIPO-PRODUCTO.
+           MOVE PZ-PRIMA-IMPORTE  TO EXT-PRIMA-IMPORTE.
+
+           WRITE EXT-REGISTRO.
+           IF WS-EXTRACTO-OK
+               ADD 1 TO WS-EXTRAIDOS
+           ELSE
+               DISPLAY 'POLBEXTR: ERROR AL ESCRIBIR EXTRACTO, STATUS='
+                   WS-EXTRACTO-STATUS ' POLIZA=' PZ-POLIZA-ID
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF.
+
+           IF FUNCTION MOD(WS-LEIDOS, WS-INTERVALO-CHECKPOINT) = 0
+               PERFORM 5000-GRABAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 2100-LEER-POLIZA.
+
+      ******************************************************************
+      * 2100-LEER-POLIZA
+      ******************************************************************
+       2100-LEER-POLIZA.
+           READ POLIZAS-FILE
+               AT END
+                   SET WS-HAY-FIN-POLIZAS TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * 5000-GRABAR-CHECKPOINT
+      * REGRABA EL CHECKPOINT COMPLETO (UN UNICO REGISTRO) CON EL
+      * PROGRESO ACTUAL, PARA QUE UN REINICIO POSTERIOR SEPA DONDE
+      * CONTINUAR.
+      ******************************************************************
+       5000-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT WS-CHECKPT-OK
+               DISPLAY 'POLBEXTR: ERROR AL ABRIR CHECKPT, STATUS='
+                   WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF.
+
+           MOVE 'POLBEXTR' TO CKPT-PROGRAMA.
+           MOVE WS-LEIDOS  TO CKPT-REGISTROS-FICHERO1.
+           MOVE ZERO       TO CKPT-REGISTROS-FICHERO2.
+           MOVE WS-EXTRAIDOS TO CKPT-REGISTROS-SALIDA.
+           WRITE CKPT-REGISTRO.
+           IF NOT WS-CHECKPT-OK
+               DISPLAY 'POLBEXTR: ERROR AL GRABAR CHECKPT, STATUS='
+                   WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 9000-FINALIZAR
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE POLIZAS-FILE.
+           CLOSE EXTRACTO-FILE.
+
+           IF WS-DESDE-CHECKPOINT > 0
+               DISPLAY 'POLBEXTR: REINICIADO DESDE REGISTRO '
+                   WS-DESDE-CHECKPOINT
+           END-IF.
+           DISPLAY 'POLBEXTR: POLIZAS LEIDAS      = ' WS-LEIDOS.
+           DISPLAY 'POLBEXTR: REGISTROS EXTRAIDOS = ' WS-EXTRAIDOS.
