@@ -0,0 +1,482 @@
+      ******************************************************************
+      * PROGRAMA BATCH - CONCILIACION POLIZAS VS FACTURACION DE PRIMAS
+      * COMPARA EL FICHERO MAESTRO DE POLIZAS CONTRA EL EXTRACTO DE
+      * FACTURACION (AMBOS ORDENADOS POR POLIZA-ID) Y PRODUCE UN
+      * REPORTE DE EXCEPCIONES: ACTIVA SIN FACTURAR, CANCELADA
+      * FACTURANDO TODAVIA, Y POLIZAS/FACTURACION PRESENTES SOLO EN
+      * UN LADO.
+      *
+      * SOPORTA REINICIO: SI SE INVOCA CON PARM='RESTART', LEE EL
+      * ULTIMO CHECKPOINT, SALTA LOS REGISTROS YA LEIDOS DE POLIZAS Y
+      * DE FACTURACION, Y CONTINUA ANADIENDO AL REPORTE DE EXCEPCIONES
+      * EXISTENTE EN VEZ DE EMPEZAR DE CERO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLRECON.
+       AUTHOR.     GEMINI ARCHITECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLIZAS-FILE ASSIGN TO POLIZAS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLIZAS-STATUS.
+
+           SELECT BILLING-FILE ASSIGN TO FACTURAS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BILLING-STATUS.
+
+           SELECT EXCEPCIONES-FILE ASSIGN TO EXCEPCIO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCIONES-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT WORK-EXCEPCIONES-FILE ASSIGN TO WKEXCEPC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLIZAS-FILE
+           RECORDING MODE IS F.
+       COPY POLIZAS-REC.
+
+       FD  BILLING-FILE
+           RECORDING MODE IS F.
+       COPY BILLREC.
+
+       FD  EXCEPCIONES-FILE
+           RECORDING MODE IS F.
+       COPY POLRECON-REC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CKPTREC.
+
+      *    COPIA DE TRABAJO DE EXCEPCIONES-FILE, DEL MISMO TAMANO DE
+      *    REGISTRO, USADA SOLO EN REINICIO PARA DESCARTAR CUALQUIER
+      *    REGISTRO ESCRITO DESPUES DEL ULTIMO CHECKPOINT (VER
+      *    1300-TRUNCAR-SALIDA).
+       FD  WORK-EXCEPCIONES-FILE
+           RECORDING MODE IS F.
+       01 WRK-EXC-REGISTRO            PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01 WS-POLIZAS-STATUS        PIC X(02).
+          88 WS-POLIZAS-OK             VALUE '00'.
+       01 WS-BILLING-STATUS        PIC X(02).
+          88 WS-BILLING-OK             VALUE '00'.
+       01 WS-EXCEPCIONES-STATUS    PIC X(02).
+          88 WS-EXCEPCIONES-OK         VALUE '00'.
+       01 WS-CHECKPT-STATUS        PIC X(02).
+          88 WS-CHECKPT-OK             VALUE '00'.
+       01 WS-WORK-STATUS           PIC X(02).
+          88 WS-WORK-OK                VALUE '00'.
+
+       01 WS-INDICADORES.
+          05 WS-FIN-POLIZAS           PIC X(01).
+             88 WS-HAY-FIN-POLIZAS        VALUE 'S'.
+             88 WS-NO-HAY-FIN-POLIZAS     VALUE 'N'.
+          05 WS-FIN-BILLING           PIC X(01).
+             88 WS-HAY-FIN-BILLING        VALUE 'S'.
+             88 WS-NO-HAY-FIN-BILLING     VALUE 'N'.
+          05 WS-INDICADOR-REINICIO    PIC X(01).
+             88 WS-ES-REINICIO            VALUE 'S'.
+             88 WS-NO-ES-REINICIO         VALUE 'N'.
+          05 WS-FIN-COPIA              PIC X(01).
+             88 WS-HAY-FIN-COPIA           VALUE 'S'.
+             88 WS-NO-HAY-FIN-COPIA        VALUE 'N'.
+          05 WS-TIPO-AVANCE            PIC X(01).
+             88 WS-AVANZAR-AMBOS           VALUE 'A'.
+             88 WS-AVANZAR-POLIZA          VALUE 'P'.
+             88 WS-AVANZAR-BILLING         VALUE 'B'.
+
+       01 WS-CLAVE-POLIZA          PIC X(10).
+       01 WS-CLAVE-BILLING         PIC X(10).
+
+       01 WS-CONTADORES.
+          05 WS-POLIZAS-LEIDAS           PIC 9(09) COMP.
+          05 WS-BILLING-LEIDOS           PIC 9(09) COMP.
+          05 WS-EXCEPCIONES-ESCRITAS     PIC 9(09) COMP.
+          05 WS-ITERACIONES              PIC 9(09) COMP.
+          05 WS-POLIZAS-A-SALTAR         PIC 9(09) COMP.
+          05 WS-BILLING-A-SALTAR         PIC 9(09) COMP.
+          05 WS-CONTADOR-SALTO           PIC 9(09) COMP.
+          05 WS-DESDE-CHECKPOINT         PIC 9(09) COMP.
+          05 WS-CONTADOR-COPIA           PIC 9(09) COMP.
+
+       01 WS-INTERVALO-CHECKPOINT    PIC 9(09) COMP VALUE 1000.
+
+       LINKAGE SECTION.
+       01 WS-PARM-ENTRADA.
+          05 WS-PARM-LONGITUD     PIC S9(04) COMP.
+          05 WS-PARM-VALOR        PIC X(08).
+
+       PROCEDURE DIVISION USING WS-PARM-ENTRADA.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-CONCILIAR
+               UNTIL WS-HAY-FIN-POLIZAS AND WS-HAY-FIN-BILLING.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIAR
+      ******************************************************************
+       1000-INICIAR.
+           SET WS-NO-HAY-FIN-POLIZAS TO TRUE.
+           SET WS-NO-HAY-FIN-BILLING TO TRUE.
+           SET WS-NO-ES-REINICIO TO TRUE.
+           MOVE ZERO TO WS-POLIZAS-LEIDAS WS-BILLING-LEIDOS
+                        WS-EXCEPCIONES-ESCRITAS WS-ITERACIONES
+                        WS-DESDE-CHECKPOINT.
+
+           IF WS-PARM-LONGITUD > 0
+               IF WS-PARM-VALOR(1:7) = 'RESTART'
+                   SET WS-ES-REINICIO TO TRUE
+               END-IF
+           END-IF.
+
+           OPEN INPUT POLIZAS-FILE.
+           OPEN INPUT BILLING-FILE.
+
+           IF NOT WS-POLIZAS-OK OR NOT WS-BILLING-OK
+               DISPLAY 'POLRECON: ERROR AL ABRIR FICHEROS. POLIZAS='
+                   WS-POLIZAS-STATUS ' FACTURAS=' WS-BILLING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-ES-REINICIO
+               PERFORM 1100-RECUPERAR-CHECKPOINT
+               PERFORM 1200-SALTAR-PROCESADOS
+               PERFORM 1300-TRUNCAR-SALIDA
+               OPEN EXTEND EXCEPCIONES-FILE
+           ELSE
+               OPEN OUTPUT EXCEPCIONES-FILE
+           END-IF.
+
+           IF NOT WS-EXCEPCIONES-OK
+               DISPLAY 'POLRECON: ERROR AL ABRIR EXCEPCIO, STATUS='
+                   WS-EXCEPCIONES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LEER-POLIZA.
+           PERFORM 2200-LEER-BILLING.
+
+      ******************************************************************
+      * 1100-RECUPERAR-CHECKPOINT
+      * LEE EL ULTIMO CHECKPOINT GRABADO EN LA EJECUCION ANTERIOR PARA
+      * SABER CUANTOS REGISTROS DE CADA FICHERO DE ENTRADA YA SE
+      * LEYERON.
+      ******************************************************************
+       1100-RECUPERAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT WS-CHECKPT-OK
+               DISPLAY 'POLRECON: REINICIO SOLICITADO PERO NO HAY '
+                   'CHECKPOINT, STATUS=' WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ CHECKPOINT-FILE.
+           IF WS-CHECKPT-OK
+               MOVE CKPT-REGISTROS-FICHERO1 TO WS-POLIZAS-A-SALTAR
+               MOVE CKPT-REGISTROS-FICHERO2 TO WS-BILLING-A-SALTAR
+               MOVE CKPT-REGISTROS-FICHERO1 TO WS-DESDE-CHECKPOINT
+           ELSE
+               DISPLAY 'POLRECON: CHECKPOINT VACIO O ILEGIBLE, STATUS='
+                   WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 1200-SALTAR-PROCESADOS
+      * AVANZA AMBOS FICHEROS DE ENTRADA HASTA EL PUNTO DONDE SE
+      * QUEDO LA EJECUCION ANTERIOR, SIN REPROCESAR NI DUPLICAR
+      * EXCEPCIONES YA ESCRITAS.
+      ******************************************************************
+       1200-SALTAR-PROCESADOS.
+           PERFORM WS-POLIZAS-A-SALTAR TIMES
+               ADD 1 TO WS-CONTADOR-SALTO
+               READ POLIZAS-FILE
+                   AT END
+                       DISPLAY 'POLRECON: CHECKPOINT POR DELANTE DEL '
+                           'FICHERO DE POLIZAS'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-READ
+           END-PERFORM.
+           MOVE WS-POLIZAS-A-SALTAR TO WS-POLIZAS-LEIDAS.
+
+           MOVE ZERO TO WS-CONTADOR-SALTO.
+           PERFORM WS-BILLING-A-SALTAR TIMES
+               ADD 1 TO WS-CONTADOR-SALTO
+               READ BILLING-FILE
+                   AT END
+                       DISPLAY 'POLRECON: CHECKPOINT POR DELANTE DEL '
+                           'FICHERO DE FACTURACION'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-READ
+           END-PERFORM.
+           MOVE WS-BILLING-A-SALTAR TO WS-BILLING-LEIDOS.
+
+      ******************************************************************
+      * 1300-TRUNCAR-SALIDA
+      * DESCARTA DE EXCEPCIONES-FILE CUALQUIER REGISTRO ESCRITO DESPUES
+      * DEL ULTIMO CHECKPOINT, PARA QUE EL REINICIO NO DUPLIQUE
+      * EXCEPCIONES YA REPORTADAS. SE TRUNCA COPIANDO LOS PRIMEROS
+      * CKPT-REGISTROS-SALIDA REGISTROS A UN FICHERO DE TRABAJO Y
+      * REGRABANDO EXCEPCIONES-FILE A PARTIR DE ESA COPIA.
+      ******************************************************************
+       1300-TRUNCAR-SALIDA.
+           OPEN INPUT EXCEPCIONES-FILE.
+           IF NOT WS-EXCEPCIONES-OK
+               DISPLAY 'POLRECON: REINICIO SOLICITADO PERO EL '
+                   'EXCEPCIO NO EXISTE, STATUS=' WS-EXCEPCIONES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT WORK-EXCEPCIONES-FILE.
+           IF NOT WS-WORK-OK
+               DISPLAY 'POLRECON: ERROR AL ABRIR WKEXCEPC, STATUS='
+                   WS-WORK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE ZERO TO WS-CONTADOR-COPIA.
+           SET WS-NO-HAY-FIN-COPIA TO TRUE.
+           PERFORM UNTIL WS-CONTADOR-COPIA >= CKPT-REGISTROS-SALIDA
+                   OR WS-HAY-FIN-COPIA
+               READ EXCEPCIONES-FILE
+                   AT END
+                       SET WS-HAY-FIN-COPIA TO TRUE
+                   NOT AT END
+                       MOVE EXC-REGISTRO TO WRK-EXC-REGISTRO
+                       WRITE WRK-EXC-REGISTRO
+                       ADD 1 TO WS-CONTADOR-COPIA
+               END-READ
+           END-PERFORM.
+           CLOSE EXCEPCIONES-FILE.
+           CLOSE WORK-EXCEPCIONES-FILE.
+
+           OPEN INPUT WORK-EXCEPCIONES-FILE.
+           IF NOT WS-WORK-OK
+               DISPLAY 'POLRECON: ERROR AL REABRIR WKEXCEPC, STATUS='
+                   WS-WORK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXCEPCIONES-FILE.
+           IF NOT WS-EXCEPCIONES-OK
+               DISPLAY 'POLRECON: ERROR AL REABRIR EXCEPCIO TRAS '
+                   'TRUNCAR, STATUS=' WS-EXCEPCIONES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           SET WS-NO-HAY-FIN-COPIA TO TRUE.
+           PERFORM UNTIL WS-HAY-FIN-COPIA
+               READ WORK-EXCEPCIONES-FILE
+                   AT END
+                       SET WS-HAY-FIN-COPIA TO TRUE
+                   NOT AT END
+                       MOVE WRK-EXC-REGISTRO TO EXC-REGISTRO
+                       WRITE EXC-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE WORK-EXCEPCIONES-FILE.
+           CLOSE EXCEPCIONES-FILE.
+
+           MOVE WS-CONTADOR-COPIA TO WS-EXCEPCIONES-ESCRITAS.
+
+      ******************************************************************
+      * 2000-CONCILIAR
+      * AVANCE TIPO MATCH/MERGE: COMPARA LAS CLAVES DE AMBOS FICHEROS
+      * Y DECIDE SI HAY COINCIDENCIA O SI UNO DE LOS DOS VA POR
+      * DELANTE (LO QUE SIGNIFICA QUE EL OTRO NO TIENE CONTRAPARTIDA).
+      * EL CHECKPOINT SE GRABA ANTES DE AVANZAR LA LECTURA (IGUAL QUE
+      * POLBEXTR), PARA QUE WS-POLIZAS-LEIDAS/WS-BILLING-LEIDOS
+      * REFLEJEN SOLO REGISTROS YA COMPARADOS Y NO EL DE LECTURA
+      * ANTICIPADA TODAVIA PENDIENTE DE COMPARAR; SI NO, UN REINICIO
+      * SALTARIA ESE REGISTRO SIN CONCILIARLO NUNCA.
+      ******************************************************************
+       2000-CONCILIAR.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-POLIZA = WS-CLAVE-BILLING
+                   PERFORM 3000-COMPARAR-ESTADOS
+                   SET WS-AVANZAR-AMBOS TO TRUE
+               WHEN WS-CLAVE-POLIZA < WS-CLAVE-BILLING
+                   PERFORM 3100-EXCEPCION-SIN-FACTURACION
+                   SET WS-AVANZAR-POLIZA TO TRUE
+               WHEN OTHER
+                   PERFORM 3200-EXCEPCION-SIN-POLIZA
+                   SET WS-AVANZAR-BILLING TO TRUE
+           END-EVALUATE.
+
+           ADD 1 TO WS-ITERACIONES.
+           IF FUNCTION MOD(WS-ITERACIONES, WS-INTERVALO-CHECKPOINT) = 0
+               PERFORM 5000-GRABAR-CHECKPOINT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-AVANZAR-AMBOS
+                   PERFORM 2100-LEER-POLIZA
+                   PERFORM 2200-LEER-BILLING
+               WHEN WS-AVANZAR-POLIZA
+                   PERFORM 2100-LEER-POLIZA
+               WHEN WS-AVANZAR-BILLING
+                   PERFORM 2200-LEER-BILLING
+           END-EVALUATE.
+
+      ******************************************************************
+      * 2100-LEER-POLIZA / 2200-LEER-BILLING
+      * AL LLEGAR A FIN DE FICHERO, LA CLAVE SE FIJA A HIGH-VALUES
+      * PARA QUE EL OTRO FICHERO SE VACIE SOLO EN EL MATCH/MERGE.
+      ******************************************************************
+       2100-LEER-POLIZA.
+           IF WS-NO-HAY-FIN-POLIZAS
+               READ POLIZAS-FILE
+                   AT END
+                       SET WS-HAY-FIN-POLIZAS TO TRUE
+                       MOVE HIGH-VALUES TO WS-CLAVE-POLIZA
+                   NOT AT END
+                       ADD 1 TO WS-POLIZAS-LEIDAS
+                       MOVE PZ-POLIZA-ID TO WS-CLAVE-POLIZA
+               END-READ
+           END-IF.
+
+       2200-LEER-BILLING.
+           IF WS-NO-HAY-FIN-BILLING
+               READ BILLING-FILE
+                   AT END
+                       SET WS-HAY-FIN-BILLING TO TRUE
+                       MOVE HIGH-VALUES TO WS-CLAVE-BILLING
+                   NOT AT END
+                       ADD 1 TO WS-BILLING-LEIDOS
+                       MOVE BL-POLIZA-ID TO WS-CLAVE-BILLING
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * 3000-COMPARAR-ESTADOS
+      * POLIZA Y FACTURACION COINCIDEN EN CLAVE: VALIDA QUE SUS
+      * ESTADOS SEAN CONSISTENTES ENTRE SI.
+      ******************************************************************
+       3000-COMPARAR-ESTADOS.
+           IF PZ-ESTADO-POLIZA = 'ACTIVA'
+                 AND BL-ESTADO-FACTURACION NOT = 'ACTIVA'
+               MOVE WS-CLAVE-POLIZA TO EXC-POLIZA-ID
+               SET EXC-ACTIVA-SIN-FACTURAR TO TRUE
+               MOVE PZ-ESTADO-POLIZA TO EXC-ESTADO-POLIZA
+               MOVE BL-ESTADO-FACTURACION TO EXC-ESTADO-FACTURACION
+               PERFORM 4000-ESCRIBIR-EXCEPCION
+           ELSE
+               IF PZ-ESTADO-POLIZA = 'CANCELADA'
+                     AND BL-ESTADO-FACTURACION = 'ACTIVA'
+                   MOVE WS-CLAVE-POLIZA TO EXC-POLIZA-ID
+                   SET EXC-CANCELADA-FACTURANDO TO TRUE
+                   MOVE PZ-ESTADO-POLIZA TO EXC-ESTADO-POLIZA
+                   MOVE BL-ESTADO-FACTURACION TO EXC-ESTADO-FACTURACION
+                   PERFORM 4000-ESCRIBIR-EXCEPCION
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 3100-EXCEPCION-SIN-FACTURACION
+      * POLIZA PRESENTE EN EL MAESTRO PERO SIN CONTRAPARTIDA EN
+      * FACTURACION.
+      ******************************************************************
+       3100-EXCEPCION-SIN-FACTURACION.
+           MOVE WS-CLAVE-POLIZA TO EXC-POLIZA-ID.
+           SET EXC-POLIZA-SIN-FACTURACION TO TRUE.
+           MOVE PZ-ESTADO-POLIZA TO EXC-ESTADO-POLIZA.
+           MOVE SPACES TO EXC-ESTADO-FACTURACION.
+           PERFORM 4000-ESCRIBIR-EXCEPCION.
+
+      ******************************************************************
+      * 3200-EXCEPCION-SIN-POLIZA
+      * REGISTRO DE FACTURACION SIN POLIZA CORRESPONDIENTE EN EL
+      * MAESTRO.
+      ******************************************************************
+       3200-EXCEPCION-SIN-POLIZA.
+           MOVE WS-CLAVE-BILLING TO EXC-POLIZA-ID.
+           SET EXC-FACTURACION-SIN-POLIZA TO TRUE.
+           MOVE SPACES TO EXC-ESTADO-POLIZA.
+           MOVE BL-ESTADO-FACTURACION TO EXC-ESTADO-FACTURACION.
+           PERFORM 4000-ESCRIBIR-EXCEPCION.
+
+      ******************************************************************
+      * 4000-ESCRIBIR-EXCEPCION
+      ******************************************************************
+       4000-ESCRIBIR-EXCEPCION.
+           WRITE EXC-REGISTRO.
+           IF WS-EXCEPCIONES-OK
+               ADD 1 TO WS-EXCEPCIONES-ESCRITAS
+           ELSE
+               DISPLAY 'POLRECON: ERROR AL ESCRIBIR EXCEPCION, STATUS='
+                   WS-EXCEPCIONES-STATUS ' POLIZA=' EXC-POLIZA-ID
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      * 5000-GRABAR-CHECKPOINT
+      * REGRABA EL CHECKPOINT COMPLETO (UN UNICO REGISTRO) CON EL
+      * PROGRESO ACTUAL, PARA QUE UN REINICIO POSTERIOR SEPA DONDE
+      * CONTINUAR EN CADA FICHERO DE ENTRADA.
+      ******************************************************************
+       5000-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT WS-CHECKPT-OK
+               DISPLAY 'POLRECON: ERROR AL ABRIR CHECKPT, STATUS='
+                   WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF.
+
+           MOVE 'POLRECON' TO CKPT-PROGRAMA.
+           MOVE WS-POLIZAS-LEIDAS TO CKPT-REGISTROS-FICHERO1.
+           MOVE WS-BILLING-LEIDOS TO CKPT-REGISTROS-FICHERO2.
+           MOVE WS-EXCEPCIONES-ESCRITAS TO CKPT-REGISTROS-SALIDA.
+           WRITE CKPT-REGISTRO.
+           IF NOT WS-CHECKPT-OK
+               DISPLAY 'POLRECON: ERROR AL GRABAR CHECKPT, STATUS='
+                   WS-CHECKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 9000-FINALIZAR
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE POLIZAS-FILE.
+           CLOSE BILLING-FILE.
+           CLOSE EXCEPCIONES-FILE.
+
+           IF WS-DESDE-CHECKPOINT > 0
+               DISPLAY 'POLRECON: REINICIADO DESDE POLIZA '
+                   WS-DESDE-CHECKPOINT
+           END-IF.
+           DISPLAY 'POLRECON: POLIZAS LEIDAS      = ' WS-POLIZAS-LEIDAS.
+           DISPLAY 'POLRECON: FACTURAS LEIDAS     = '
+               WS-BILLING-LEIDOS.
+           DISPLAY 'POLRECON: EXCEPCIONES ESCRITAS = '
+               WS-EXCEPCIONES-ESCRITAS.
