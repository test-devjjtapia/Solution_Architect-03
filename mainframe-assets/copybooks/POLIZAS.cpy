@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK DCLGEN - TABLA DB2 POLIZAS
+      * VARIABLES HOST PARA EXEC SQL CONTRA LA TABLA POLIZAS.
+      ******************************************************************
+       01 DCLPOLIZAS.
+          05 POLIZA-ID             PIC X(10).
+          05 NIF-CLIENTE           PIC X(13).
+          05 NOMBRE-ASEGURADO      PIC X(40).
+          05 TIPO-PRODUCTO         PIC X(10).
+          05 ESTADO-POLIZA         PIC X(10).
+          05 FECHA-EFECTO          PIC X(10).
+          05 FECHA-VENCIMIENTO     PIC X(10).
+          05 PRIMA-IMPORTE         PIC S9(9)V99 COMP-3.
