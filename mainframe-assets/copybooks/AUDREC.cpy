@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK - REGISTRO DE AUDITORIA DE CONSULTAS DE POLIZA
+      * UNA LINEA POR INVOCACION: QUIEN, CUANDO, QUE POLIZA Y CON QUE
+      * RESULTADO. SE ESCRIBE A LA TD QUEUE AUDT (VER JCL/DEFINICION
+      * DE CICS), INDEPENDIENTE DE LO QUE HAGA EL LLAMADOR CON LA
+      * RESPUESTA.
+      ******************************************************************
+       01 WS-REG-AUDITORIA.
+          05 AUD-USERID        PIC X(08).
+          05 AUD-FECHA         PIC X(08).
+          05 AUD-HORA          PIC X(06).
+          05 AUD-TRANID        PIC X(04).
+          05 AUD-MODO-BUSQUEDA PIC X(01).
+          05 AUD-POLIZA-ID     PIC X(10).
+          05 AUD-NIF-CLIENTE   PIC X(13).
+          05 AUD-RETURN-CODE   PIC 9(02).
+          05 AUD-REASON-CODE   PIC 9(04).
