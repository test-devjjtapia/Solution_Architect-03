@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK - REGISTRO DE FICHERO POLIZAS (ACCESO BATCH)
+      * ESPEJO/EXTRACCION DE LA TABLA DB2 POLIZAS EN UN FICHERO
+      * SECUENCIAL ORDENADO POR POLIZA-ID, PARA QUE LOS PROCESOS
+      * BATCH NOCTURNOS NO COMPITAN CON LA TABLA ONLINE.
+      ******************************************************************
+       01 PZ-REGISTRO.
+          05 PZ-POLIZA-ID          PIC X(10).
+          05 PZ-NIF-CLIENTE        PIC X(13).
+          05 PZ-NOMBRE-ASEGURADO   PIC X(40).
+          05 PZ-TIPO-PRODUCTO      PIC X(10).
+          05 PZ-ESTADO-POLIZA      PIC X(10).
+          05 PZ-FECHA-EFECTO       PIC X(10).
+          05 PZ-FECHA-VENCIMIENTO  PIC X(10).
+          05 PZ-PRIMA-IMPORTE      PIC S9(9)V99 COMP-3.
