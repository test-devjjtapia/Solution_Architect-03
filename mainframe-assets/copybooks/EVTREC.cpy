@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPYBOOK - EVENTO DE CAMBIO DE ESTADO DE POLIZA
+      * SE ESCRIBE A LA TD QUEUE EVTQ (VER JCL/DEFINICION DE CICS)
+      * CADA VEZ QUE UPDPOLZA LLEVA UNA POLIZA A UN ESTADO TERMINAL O
+      * DE BAJA (CANCELADA), PARA QUE LOS SISTEMAS RIO ABAJO
+      * (REASEGURO, CONTABILIDAD, CRM) SE ENTEREN SIN TENER QUE
+      * CONSULTAR POLIZAS DIRECTAMENTE. EL PROCESO BATCH DE MORA
+      * PUBLICA EL MISMO LAYOUT CUANDO LLEVA UNA POLIZA A VENCIDA.
+      ******************************************************************
+       01 WS-REG-EVENTO.
+          05 EVT-TIPO-EVENTO       PIC X(20)
+                                       VALUE 'CAMBIO-ESTADO-POLIZA'.
+          05 EVT-POLIZA-ID         PIC X(10).
+          05 EVT-ESTADO-ANTERIOR   PIC X(10).
+          05 EVT-ESTADO-NUEVO      PIC X(10).
+          05 EVT-FECHA             PIC X(08).
+          05 EVT-HORA              PIC X(06).
+          05 EVT-USERID            PIC X(08).
