@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK - REGISTRO DEL REPORTE DE EXCEPCIONES POLRECON
+      ******************************************************************
+       01 EXC-REGISTRO.
+          05 EXC-POLIZA-ID           PIC X(10).
+          05 EXC-TIPO-EXCEPCION      PIC X(23).
+             88 EXC-ACTIVA-SIN-FACTURAR
+                                   VALUE 'ACTIVA-SIN-FACTURAR'.
+             88 EXC-CANCELADA-FACTURANDO
+                                   VALUE 'CANCELADA-FACTURANDO'.
+             88 EXC-POLIZA-SIN-FACTURACION
+                                   VALUE 'POLIZA-SIN-FACTURACION'.
+             88 EXC-FACTURACION-SIN-POLIZA
+                                   VALUE 'FACTURACION-SIN-POLIZA'.
+          05 EXC-ESTADO-POLIZA       PIC X(10).
+          05 EXC-ESTADO-FACTURACION  PIC X(10).
