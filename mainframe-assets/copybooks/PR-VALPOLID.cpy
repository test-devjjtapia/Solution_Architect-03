@@ -0,0 +1,60 @@
+      ******************************************************************
+      * COPYBOOK PROCEDURE DIVISION - VALIDACION DE POLIZA-ID
+      * PARRAFOS 2000/2100, COMPARTIDOS POR GETPOLZA Y UPDPOLZA.
+      * REQUIERE EN EL PROGRAMA QUE LA INCLUYE:
+      *   - WS-POLIZA-ID          PIC X(10)   (CLAVE A VALIDAR)
+      *   - COPY WS-VALPOLID EN WORKING-STORAGE
+      *   - EN EL AREA DE SALIDA: CA-RC-DATOS-INVALIDOS,
+      *     CA-RSN-LONGITUD-INVALIDA, CA-RSN-NO-NUMERICO Y
+      *     CA-RSN-DIGITO-CONTROL (NIVELES 88)
+      * EL PROGRAMA LLAMADOR ES RESPONSABLE DE LIMPIAR SU PROPIA
+      * AREA DE SALIDA CUANDO WS-POLIZA-NO-VALIDA.
+      ******************************************************************
+       2000-VALIDAR-POLIZA-ID.
+           SET WS-POLIZA-ES-VALIDA TO TRUE.
+
+           IF WS-POLIZA-ID(10:1) = SPACE
+               SET WS-POLIZA-NO-VALIDA TO TRUE
+               SET CA-RC-DATOS-INVALIDOS TO TRUE
+               SET CA-RSN-LONGITUD-INVALIDA TO TRUE
+           ELSE
+               IF WS-POLIZA-ID IS NOT NUMERIC
+                   SET WS-POLIZA-NO-VALIDA TO TRUE
+                   SET CA-RC-DATOS-INVALIDOS TO TRUE
+                   SET CA-RSN-NO-NUMERICO TO TRUE
+               ELSE
+                   PERFORM 2100-VALIDAR-DIGITO-CONTROL
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 2100-VALIDAR-DIGITO-CONTROL
+      * CALCULA EL DIGITO DE CONTROL MODULO 10 SOBRE LAS PRIMERAS 9
+      * POSICIONES DE WS-POLIZA-ID Y LO COMPARA CON LA POSICION 10.
+      ******************************************************************
+       2100-VALIDAR-DIGITO-CONTROL.
+           MOVE ZERO TO WS-SUMA-DIGITOS.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 9
+               MOVE WS-POLIZA-ID(WS-INDICE:1) TO WS-DIGITO-ACTUAL
+               IF FUNCTION MOD(WS-INDICE, 2) = 1
+                   COMPUTE WS-DIGITO-ACTUAL =
+                       FUNCTION MOD((WS-DIGITO-ACTUAL * 2), 9)
+                   IF WS-DIGITO-ACTUAL = 0 AND
+                      WS-POLIZA-ID(WS-INDICE:1) = '9'
+                       MOVE 9 TO WS-DIGITO-ACTUAL
+                   END-IF
+               END-IF
+               ADD WS-DIGITO-ACTUAL TO WS-SUMA-DIGITOS
+           END-PERFORM.
+
+           COMPUTE WS-DIGITO-CALCULADO =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-SUMA-DIGITOS, 10), 10)
+           END-COMPUTE.
+           MOVE WS-POLIZA-ID(10:1) TO WS-DIGITO-RECIBIDO.
+
+           IF WS-DIGITO-CALCULADO NOT = WS-DIGITO-RECIBIDO
+               SET WS-POLIZA-NO-VALIDA TO TRUE
+               SET CA-RC-DATOS-INVALIDOS TO TRUE
+               SET CA-RSN-DIGITO-CONTROL TO TRUE
+           END-IF.
