@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK - REGISTRO DEL EXTRACTO NOCTURNO DE POLIZAS
+      * FORMATO FIJO PARA REPORTING ESTATUTARIO/REASEGURO.
+      ******************************************************************
+       01 EXT-REGISTRO.
+          05 EXT-POLIZA-ID         PIC X(10).
+          05 EXT-ESTADO-POLIZA     PIC X(10).
+          05 EXT-TIPO-PRODUCTO     PIC X(10).
+          05 EXT-PRIMA-IMPORTE     PIC S9(9)V99.
