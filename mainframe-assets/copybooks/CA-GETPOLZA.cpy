@@ -0,0 +1,51 @@
+      ******************************************************************
+      * COPYBOOK DFHCOMMAREA - TRANSACCION GETPOLZA
+      * AREA DE COMUNICACION ESTRUCTURADA PARA CONSULTA DE POLIZA,
+      * PENSADA PARA SER MAPEADA A JSON POR Z/OS CONNECT.
+      ******************************************************************
+       01 DFHCOMMAREA.
+      *    ---------------------------------------------------------
+      *    AREA DE ENTRADA
+      *    CA-MODO-BUSQUEDA EN BLANCO O 'P' = CONSULTA POR POLIZA
+      *    (COMPORTAMIENTO ORIGINAL, COMPATIBLE CON LLAMADORES QUE NO
+      *    CONOCEN EL MODO 'N'). 'N' = BUSQUEDA MULTIPLE POR NIF.
+      *    ---------------------------------------------------------
+           05 CA-MODO-BUSQUEDA         PIC X(01).
+              88 CA-MODO-POR-POLIZA        VALUE 'P' ' '.
+              88 CA-MODO-POR-NIF           VALUE 'N'.
+           05 CA-POLIZA-ID             PIC X(10).
+           05 CA-NIF-CLIENTE           PIC X(13).
+           05 CA-CLAVE-CONTINUACION    PIC X(10).
+      *    ---------------------------------------------------------
+      *    AREA DE SALIDA
+      *    ---------------------------------------------------------
+           05 CA-RETURN-CODE           PIC 9(02).
+              88 CA-RC-OK                  VALUE 00.
+              88 CA-RC-NO-ENCONTRADA       VALUE 04.
+              88 CA-RC-DATOS-INVALIDOS     VALUE 08.
+              88 CA-RC-ERROR-BD            VALUE 12.
+           05 CA-REASON-CODE           PIC 9(04).
+              88 CA-RSN-NINGUNO            VALUE 0000.
+              88 CA-RSN-LONGITUD-INVALIDA  VALUE 1001.
+              88 CA-RSN-NO-NUMERICO        VALUE 1002.
+              88 CA-RSN-DIGITO-CONTROL     VALUE 1003.
+              88 CA-RSN-NO-ENCONTRADA      VALUE 2001.
+              88 CA-RSN-ERROR-BD           VALUE 2002.
+           05 CA-DETALLE-POLIZA.
+              10 CA-NOMBRE-ASEGURADO      PIC X(40).
+              10 CA-TIPO-PRODUCTO         PIC X(10).
+              10 CA-ESTADO-POLIZA         PIC X(10).
+              10 CA-FECHA-EFECTO          PIC X(10).
+              10 CA-FECHA-VENCIMIENTO     PIC X(10).
+              10 CA-PRIMA-IMPORTE         PIC S9(9)V99.
+      *    ---------------------------------------------------------
+      *    AREA DE SALIDA - BUSQUEDA MULTIPLE POR NIF (MODO 'N')
+      *    ---------------------------------------------------------
+           05 CA-TOTAL-POLIZAS         PIC 9(04).
+           05 CA-MAS-DATOS-FLAG        PIC X(01).
+              88 CA-HAY-MAS-DATOS          VALUE 'S'.
+              88 CA-NO-HAY-MAS-DATOS       VALUE 'N'.
+           05 CA-POLIZA-TABLA OCCURS 10 TIMES
+                 INDEXED BY CA-IDX-POLIZA.
+              10 CA-TBL-POLIZA-ID         PIC X(10).
+              10 CA-TBL-ESTADO-POLIZA     PIC X(10).
