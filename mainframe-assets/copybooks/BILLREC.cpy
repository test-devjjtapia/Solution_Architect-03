@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPYBOOK - REGISTRO DEL EXTRACTO DE FACTURACION DE PRIMAS
+      * FICHERO SECUENCIAL, ORDENADO POR POLIZA-ID, PRODUCIDO POR EL
+      * SISTEMA DE FACTURACION. USADO POR POLRECON PARA CONCILIAR
+      * CONTRA POLIZAS.
+      ******************************************************************
+       01 BL-REGISTRO.
+          05 BL-POLIZA-ID            PIC X(10).
+          05 BL-ESTADO-FACTURACION   PIC X(10).
+          05 BL-IMPORTE-FACTURADO    PIC S9(9)V99 COMP-3.
