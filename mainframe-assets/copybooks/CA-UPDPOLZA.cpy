@@ -0,0 +1,41 @@
+      ******************************************************************
+      * COPYBOOK DFHCOMMAREA - TRANSACCION UPDPOLZA
+      * AREA DE COMUNICACION PARA MANTENIMIENTO DE ESTADO DE POLIZA
+      * (ACTIVAR / CANCELAR / SUSPENDER / ENVIAR A REVISION).
+      ******************************************************************
+       01 DFHCOMMAREA.
+      *    ---------------------------------------------------------
+      *    AREA DE ENTRADA
+      *    ---------------------------------------------------------
+           05 CA-POLIZA-ID             PIC X(10).
+           05 CA-ESTADO-SOLICITADO     PIC X(10).
+      *    VENCIDA NO ES UN ESTADO SOLICITABLE: EL PASO A VENCIDA LO
+      *    APLICA EL PROCESO BATCH DE MORA/IMPAGO, NO ESTA TRANSACCION.
+              88 CA-EST-SOL-ACTIVA         VALUE 'ACTIVA'.
+              88 CA-EST-SOL-CANCELADA      VALUE 'CANCELADA'.
+              88 CA-EST-SOL-SUSPENDIDA     VALUE 'SUSPENDIDA'.
+              88 CA-EST-SOL-REVISION       VALUE 'REVISION'.
+              88 CA-EST-SOL-VALIDO         VALUES 'ACTIVA'
+                                                   'CANCELADA'
+                                                   'SUSPENDIDA'
+                                                   'REVISION'.
+      *    ---------------------------------------------------------
+      *    AREA DE SALIDA
+      *    ---------------------------------------------------------
+           05 CA-RETURN-CODE           PIC 9(02).
+              88 CA-RC-OK                  VALUE 00.
+              88 CA-RC-NO-ENCONTRADA       VALUE 04.
+              88 CA-RC-DATOS-INVALIDOS     VALUE 08.
+              88 CA-RC-ERROR-BD            VALUE 12.
+              88 CA-RC-TRANSICION-INVALIDA VALUE 16.
+           05 CA-REASON-CODE           PIC 9(04).
+              88 CA-RSN-NINGUNO            VALUE 0000.
+              88 CA-RSN-LONGITUD-INVALIDA  VALUE 1001.
+              88 CA-RSN-NO-NUMERICO        VALUE 1002.
+              88 CA-RSN-DIGITO-CONTROL     VALUE 1003.
+              88 CA-RSN-ESTADO-DESCONOCIDO VALUE 1004.
+              88 CA-RSN-NO-ENCONTRADA      VALUE 2001.
+              88 CA-RSN-ERROR-BD           VALUE 2002.
+              88 CA-RSN-TRANSICION-NO-PERMITIDA
+                                           VALUE 3001.
+           05 CA-ESTADO-ANTERIOR       PIC X(10).
