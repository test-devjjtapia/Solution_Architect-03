@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK WORKING-STORAGE - VALIDACION DE POLIZA-ID
+      * CAMPOS DE TRABAJO USADOS POR LOS PARRAFOS DE PR-VALPOLID.
+      * EL PROGRAMA QUE INCLUYE ESTE COPY DEBE DEFINIR TAMBIEN
+      * WS-POLIZA-ID PIC X(10) EN WORKING-STORAGE.
+      ******************************************************************
+       01 WS-VALIDACION.
+          05 WS-POLIZA-VALIDA     PIC X(01).
+             88 WS-POLIZA-ES-VALIDA   VALUE 'S'.
+             88 WS-POLIZA-NO-VALIDA   VALUE 'N'.
+          05 WS-DIGITO-ACTUAL      PIC 9(01).
+          05 WS-DIGITO-RECIBIDO    PIC 9(01).
+          05 WS-DIGITO-CALCULADO   PIC 9(01).
+          05 WS-SUMA-DIGITOS       PIC 9(04).
+          05 WS-INDICE             PIC 9(02).
