@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK - REGISTRO DE CHECKPOINT PARA REINICIO DE BATCH
+      * UN UNICO REGISTRO QUE SE REGRABA CADA WS-INTERVALO-CHECKPOINT
+      * REGISTROS PROCESADOS. EN REINICIO (PARM='RESTART'), EL JOB LO
+      * LEE PARA SABER CUANTOS REGISTROS SALTAR EN CADA FICHERO DE
+      * ENTRADA Y CONTINUAR ESCRIBIENDO LA SALIDA DONDE SE QUEDO (OPEN
+      * EXTEND), EN LUGAR DE VOLVER A EMPEZAR DESDE CERO.
+      ******************************************************************
+       01 CKPT-REGISTRO.
+          05 CKPT-PROGRAMA            PIC X(08).
+          05 CKPT-REGISTROS-FICHERO1  PIC 9(09) COMP.
+          05 CKPT-REGISTROS-FICHERO2  PIC 9(09) COMP.
+          05 CKPT-REGISTROS-SALIDA    PIC 9(09) COMP.
