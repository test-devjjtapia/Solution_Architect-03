@@ -11,34 +11,233 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-POLIZA-ID         PIC X(10).
-       01 WS-RESPONSE-MSG      PIC X(80).
+       01 WS-ABSTIME           PIC S9(15) COMP-3.
+
+       01 WS-BUSQUEDA-NIF.
+          05 WS-NIF-CLIENTE         PIC X(13).
+          05 WS-CLAVE-CONTINUACION  PIC X(10).
+          05 WS-FIN-CURSOR-NIF      PIC X(01).
+             88 WS-HAY-FIN-CURSOR-NIF     VALUE 'S'.
+             88 WS-NO-HAY-FIN-CURSOR-NIF  VALUE 'N'.
+          05 WS-INDICE-NIF          PIC 9(02) COMP.
+          05 WS-TOTAL-DEVUELTO      PIC 9(04) COMP.
+
+       COPY WS-VALPOLID.
+       COPY AUDREC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY POLIZAS.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA.
-          05 LS-POLIZA-ID      PIC X(10).
+       COPY CA-GETPOLZA.
 
        PROCEDURE DIVISION.
       ******************************************************************
       *      LOGICA PRINCIPAL
       ******************************************************************
-           MOVE LS-POLIZA-ID TO WS-POLIZA-ID.
+      *    EL LLAMADOR PUEDE ENVIAR UNA COMMAREA MAS CORTA QUE EL
+      *    LAYOUT ACTUAL (P.EJ. UN CLIENTE ANTIGUO QUE NO CONOCE LOS
+      *    CAMPOS DE BUSQUEDA POR NIF). SE COMPRUEBA EIBCALEN ANTES DE
+      *    TOCAR CUALQUIER CAMPO PARA EVITAR UNA VIOLACION DE
+      *    ALMACENAMIENTO (ASRA) AL LEER O ESCRIBIR MAS ALLA DE LO QUE
+      *    EL LLAMADOR REALMENTE RESERVO.
+           IF EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
 
-      *    ---------------------------------------------------------
-      *    AQUI IRIA LA LOGICA PARA LEER LA BASE DE DATOS DB2
-      *    USANDO EL WS-POLIZA-ID COMO CLAVE DE BUSQUEDA.
-      *    EJEMPLO: EXEC SQL SELECT ... INTO ... FROM POLIZAS ...
-      *    ---------------------------------------------------------
+           EVALUATE TRUE
+               WHEN CA-MODO-POR-NIF
+                   PERFORM 6000-BUSCAR-POR-NIF
+               WHEN OTHER
+                   MOVE CA-POLIZA-ID TO WS-POLIZA-ID
+                   PERFORM 2000-VALIDAR-POLIZA-ID
+                   IF WS-POLIZA-ES-VALIDA
+                       PERFORM 3000-CONSULTAR-POLIZA
+                   ELSE
+                       INITIALIZE CA-DETALLE-POLIZA
+                   END-IF
+      *            ESTE MODO NO USA EL AREA DE BUSQUEDA MULTIPLE POR
+      *            NIF; SE LIMPIA PARA NO DEVOLVER BASURA/DATOS DE UNA
+      *            LLAMADA ANTERIOR EN ESOS CAMPOS.
+                   MOVE ZERO TO CA-TOTAL-POLIZAS
+                   SET CA-NO-HAY-MAS-DATOS TO TRUE
+                   INITIALIZE CA-POLIZA-TABLA
+           END-EVALUATE.
 
-           STRING 'Poliza ' WS-POLIZA-ID ' encontrada.'
-               DELIMITED BY SIZE
-               INTO WS-RESPONSE-MSG.
+           PERFORM 8000-REGISTRAR-AUDITORIA.
 
       *    ---------------------------------------------------------
-      *    SE DEVUELVE LA RESPUESTA AL PROGRAMA QUE LLAMO (Z/OS CONNECT)
+      *    LA RESPUESTA SE DEVUELVE EN DFHCOMMAREA (LAYOUT CA-GETPOLZA),
+      *    QUE CICS PROPAGA AL PROGRAMA LLAMADOR (Z/OS CONNECT) AL
+      *    VOLVER.
       *    ---------------------------------------------------------
-           EXEC CICS RETURN
-                INPUTMSG(WS-RESPONSE-MSG)
-                INPUTMSGLEN(LENGTH OF WS-RESPONSE-MSG)
-           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
 
            GOBACK.
+
+      ******************************************************************
+      * 2000-VALIDAR-POLIZA-ID / 2100-VALIDAR-DIGITO-CONTROL
+      * VALIDAN FORMATO Y DIGITO DE CONTROL DE WS-POLIZA-ID ANTES DE
+      * GASTAR UNA LLAMADA A DB2 (PARRAFOS COMPARTIDOS CON UPDPOLZA).
+      ******************************************************************
+       COPY PR-VALPOLID.
+
+      ******************************************************************
+      * 3000-CONSULTAR-POLIZA
+      * BUSCA LA POLIZA EN DB2 POR WS-POLIZA-ID Y CLASIFICA EL
+      * RESULTADO SEGUN EL SQLCODE DEVUELTO, DEJANDO EL DETALLE
+      * ESTRUCTURADO EN DFHCOMMAREA (LAYOUT CA-GETPOLZA) PARA EL
+      * LLAMADOR.
+      ******************************************************************
+       3000-CONSULTAR-POLIZA.
+           EXEC SQL
+                SELECT POLIZA_ID, NIF_CLIENTE, NOMBRE_ASEGURADO,
+                       TIPO_PRODUCTO, ESTADO_POLIZA, FECHA_EFECTO,
+                       FECHA_VENCIMIENTO, PRIMA_IMPORTE
+                  INTO :POLIZA-ID, :NIF-CLIENTE, :NOMBRE-ASEGURADO,
+                       :TIPO-PRODUCTO, :ESTADO-POLIZA, :FECHA-EFECTO,
+                       :FECHA-VENCIMIENTO, :PRIMA-IMPORTE
+                  FROM POLIZAS
+                 WHERE POLIZA_ID = :WS-POLIZA-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET CA-RC-OK TO TRUE
+                   SET CA-RSN-NINGUNO TO TRUE
+                   MOVE NOMBRE-ASEGURADO  TO CA-NOMBRE-ASEGURADO
+                   MOVE TIPO-PRODUCTO     TO CA-TIPO-PRODUCTO
+                   MOVE ESTADO-POLIZA     TO CA-ESTADO-POLIZA
+                   MOVE FECHA-EFECTO      TO CA-FECHA-EFECTO
+                   MOVE FECHA-VENCIMIENTO TO CA-FECHA-VENCIMIENTO
+                   MOVE PRIMA-IMPORTE     TO CA-PRIMA-IMPORTE
+               WHEN 100
+                   SET CA-RC-NO-ENCONTRADA TO TRUE
+                   SET CA-RSN-NO-ENCONTRADA TO TRUE
+                   INITIALIZE CA-DETALLE-POLIZA
+               WHEN OTHER
+                   SET CA-RC-ERROR-BD TO TRUE
+                   SET CA-RSN-ERROR-BD TO TRUE
+                   INITIALIZE CA-DETALLE-POLIZA
+           END-EVALUATE.
+
+      ******************************************************************
+      * 6000-BUSCAR-POR-NIF
+      * BUSCA TODAS LAS POLIZAS DEL CLIENTE (POR NIF/RUC) Y DEVUELVE
+      * HASTA 10 RESUMENES (POLIZA + ESTADO) POR LLAMADA. SI HAY MAS
+      * RESULTADOS, CA-CLAVE-CONTINUACION SE DEVUELVE RELLENA CON LA
+      * ULTIMA POLIZA-ID DEVUELTA PARA QUE EL LLAMADOR LA REENVIE EN
+      * CA-CLAVE-CONTINUACION EN LA SIGUIENTE LLAMADA Y PAGINAR.
+      ******************************************************************
+       6000-BUSCAR-POR-NIF.
+      *    ESTE MODO NO USA EL AREA DE DETALLE DE UNA SOLA POLIZA; SE
+      *    LIMPIA PARA NO DEVOLVER BASURA/DATOS DE UNA LLAMADA ANTERIOR
+      *    EN ESOS CAMPOS.
+           INITIALIZE CA-DETALLE-POLIZA.
+
+           MOVE CA-NIF-CLIENTE        TO WS-NIF-CLIENTE.
+           MOVE CA-CLAVE-CONTINUACION TO WS-CLAVE-CONTINUACION.
+           MOVE ZERO TO WS-TOTAL-DEVUELTO.
+           SET WS-NO-HAY-FIN-CURSOR-NIF TO TRUE.
+           INITIALIZE CA-POLIZA-TABLA.
+
+           EXEC SQL
+                DECLARE CUR-NIF CURSOR FOR
+                SELECT POLIZA_ID, ESTADO_POLIZA
+                  FROM POLIZAS
+                 WHERE NIF_CLIENTE = :WS-NIF-CLIENTE
+                   AND POLIZA_ID > :WS-CLAVE-CONTINUACION
+                 ORDER BY POLIZA_ID
+                 FETCH FIRST 11 ROWS ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-NIF END-EXEC.
+
+           PERFORM VARYING WS-INDICE-NIF FROM 1 BY 1
+                   UNTIL WS-INDICE-NIF > 10
+                      OR WS-HAY-FIN-CURSOR-NIF
+               EXEC SQL
+                    FETCH CUR-NIF INTO :POLIZA-ID, :ESTADO-POLIZA
+               END-EXEC
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE POLIZA-ID TO CA-TBL-POLIZA-ID(WS-INDICE-NIF)
+                       MOVE ESTADO-POLIZA
+                           TO CA-TBL-ESTADO-POLIZA(WS-INDICE-NIF)
+                       ADD 1 TO WS-TOTAL-DEVUELTO
+                   WHEN 100
+                       SET WS-HAY-FIN-CURSOR-NIF TO TRUE
+                   WHEN OTHER
+                       SET WS-HAY-FIN-CURSOR-NIF TO TRUE
+                       SET CA-RC-ERROR-BD TO TRUE
+                       SET CA-RSN-ERROR-BD TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+           SET CA-NO-HAY-MAS-DATOS TO TRUE.
+           IF NOT WS-HAY-FIN-CURSOR-NIF AND NOT CA-RC-ERROR-BD
+               EXEC SQL
+                    FETCH CUR-NIF INTO :POLIZA-ID, :ESTADO-POLIZA
+               END-EXEC
+               IF SQLCODE = 0
+                   SET CA-HAY-MAS-DATOS TO TRUE
+                   MOVE CA-TBL-POLIZA-ID(10) TO CA-CLAVE-CONTINUACION
+               END-IF
+           END-IF.
+
+           EXEC SQL CLOSE CUR-NIF END-EXEC.
+
+           MOVE WS-TOTAL-DEVUELTO TO CA-TOTAL-POLIZAS.
+
+           IF NOT CA-RC-ERROR-BD
+               IF WS-TOTAL-DEVUELTO = 0
+                   SET CA-RC-NO-ENCONTRADA TO TRUE
+                   SET CA-RSN-NO-ENCONTRADA TO TRUE
+               ELSE
+                   SET CA-RC-OK TO TRUE
+                   SET CA-RSN-NINGUNO TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 8000-REGISTRAR-AUDITORIA
+      * DEJA CONSTANCIA DE QUIEN CONSULTO QUE POLIZA Y CUANDO, CON EL
+      * RESULTADO OBTENIDO, INDEPENDIENTEMENTE DE LO QUE HAGA EL
+      * LLAMADOR CON LA RESPUESTA. REQUISITO DE CUMPLIMIENTO PARA EL
+      * NEGOCIO DE SEGUROS.
+      ******************************************************************
+       8000-REGISTRAR-AUDITORIA.
+           EXEC CICS ASSIGN
+                USERID(AUD-USERID)
+           END-EXEC.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(AUD-FECHA)
+                TIME(AUD-HORA)
+           END-EXEC.
+
+           MOVE EIBTRNID       TO AUD-TRANID.
+           MOVE CA-MODO-BUSQUEDA TO AUD-MODO-BUSQUEDA.
+           MOVE CA-RETURN-CODE TO AUD-RETURN-CODE.
+           MOVE CA-REASON-CODE TO AUD-REASON-CODE.
+
+           IF CA-MODO-POR-NIF
+               MOVE SPACES        TO AUD-POLIZA-ID
+               MOVE CA-NIF-CLIENTE TO AUD-NIF-CLIENTE
+           ELSE
+               MOVE WS-POLIZA-ID  TO AUD-POLIZA-ID
+               MOVE SPACES        TO AUD-NIF-CLIENTE
+           END-IF.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('AUDT')
+                FROM(WS-REG-AUDITORIA)
+                LENGTH(LENGTH OF WS-REG-AUDITORIA)
+           END-EXEC.
